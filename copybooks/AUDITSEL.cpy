@@ -0,0 +1,7 @@
+      *================================================================*
+      *    COPY AUDITSEL
+      *    ENTRADA DE FILE-CONTROL PARA O LOG DE AUDITORIA.
+      *================================================================*
+           SELECT AUDIT-FILE ASSIGN TO "TRILHA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
