@@ -0,0 +1,10 @@
+      *================================================================*
+      *    COPY ALUNOSEL
+      *    ENTRADA DE FILE-CONTROL PARA O ARQUIVO MESTRE ALUNOS.DAT.
+      *    ARQUIVO INDEXADO, CHAVE PRIMARIA = CPF.
+      *================================================================*
+           SELECT ALUNOS-FILE ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF-REG
+               FILE STATUS IS WS-ALUNOS-STATUS.
