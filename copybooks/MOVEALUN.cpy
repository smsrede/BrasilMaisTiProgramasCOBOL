@@ -0,0 +1,21 @@
+      *================================================================*
+      *    COPY MOVEALUN
+      *    MOVE-ALUNO-TO-REG-PARAGRAFO: COPIA OS CAMPOS DA AREA DE
+      *    TRABALHO (COPY ALUNOREC) PARA O REGISTRO DO ARQUIVO MESTRE
+      *    (COPY ALUNOFD NA FD ALUNOS-FILE) - LAYOUTS IGUAIS, NOMES
+      *    DIFERENTES. USADO TANTO PELA ENTRADA INTERATIVA QUANTO PELA
+      *    CARGA EM LOTE, PARA AS DUAS GRAVAREM O MESTRE DO MESMO JEITO.
+      *================================================================*
+       MOVE-ALUNO-TO-REG-PARAGRAFO.
+           MOVE PRIMEIRO-NOME    TO PRIMEIRO-NOME-REG.
+           MOVE SOBRENOME        TO SOBRENOME-REG.
+           MOVE RG               TO RG-REG.
+           MOVE CPF              TO CPF-REG.
+           MOVE DIA              TO DIA-REG.
+           MOVE MES              TO MES-REG.
+           MOVE ANO              TO ANO-REG.
+           MOVE SALARIO          TO SALARIO-REG.
+           MOVE SALARIO-LIQUIDO  TO SALARIO-LIQUIDO-REG.
+           MOVE ENDERECO         TO ENDERECO-REG.
+           MOVE CEP-ALUNO        TO CEP-REG-ALUNO.
+           MOVE SENHA-HASH       TO SENHA-HASH-REG.
