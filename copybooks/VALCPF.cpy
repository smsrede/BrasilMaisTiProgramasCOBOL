@@ -0,0 +1,55 @@
+      *================================================================*
+      *    COPY VALCPF
+      *    PARAGRAFO DE VALIDACAO DE CPF PELO ALGORITMO OFICIAL DE
+      *    DIGITO VERIFICADOR (MODULO 11). OPERA SOBRE CPF-DIGITO
+      *    (COPY ALUNOREC) E DEVOLVE O RESULTADO EM WS-CPF-VALIDO
+      *    (COPY VALCPFWS). QUEM CHAMA E RESPONSAVEL PELO LACO DE
+      *    REDIGITACAO.
+      *================================================================*
+       VALIDA-CPF-PARAGRAFO.
+           MOVE "N" TO WS-CPF-VALIDO
+           MOVE ZERO TO WS-CPF-SOMA
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                       (CPF-DIGITO (WS-CPF-IDX) * (11 - WS-CPF-IDX))
+           END-PERFORM
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-IDX
+                  REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV1
+           ELSE
+               COMPUTE WS-CPF-DV1 = 11 - WS-CPF-RESTO
+           END-IF
+
+           MOVE ZERO TO WS-CPF-SOMA
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SOMA = WS-CPF-SOMA +
+                       (CPF-DIGITO (WS-CPF-IDX) * (12 - WS-CPF-IDX))
+           END-PERFORM
+           COMPUTE WS-CPF-SOMA = WS-CPF-SOMA + (WS-CPF-DV1 * 2)
+           DIVIDE WS-CPF-SOMA BY 11 GIVING WS-CPF-IDX
+                  REMAINDER WS-CPF-RESTO
+           IF WS-CPF-RESTO < 2
+               MOVE 0 TO WS-CPF-DV2
+           ELSE
+               COMPUTE WS-CPF-DV2 = 11 - WS-CPF-RESTO
+           END-IF
+
+      *>   CPF COM OS 11 DIGITOS IGUAIS "PASSA" NO MODULO 11 MAS NAO
+      *>   E UM CPF REAL - REJEITA JUNTO COM OS DIGITOS VERIFICADORES
+           MOVE "S" TO WS-CPF-TODOS-IGUAIS
+           MOVE CPF-DIGITO (1) TO WS-CPF-PRIMEIRO
+           PERFORM VARYING WS-CPF-IDX FROM 2 BY 1
+                   UNTIL WS-CPF-IDX > 11
+               IF CPF-DIGITO (WS-CPF-IDX) NOT = WS-CPF-PRIMEIRO
+                   MOVE "N" TO WS-CPF-TODOS-IGUAIS
+               END-IF
+           END-PERFORM
+
+           IF CPF-DIGITO (10) = WS-CPF-DV1
+              AND CPF-DIGITO (11) = WS-CPF-DV2
+              AND WS-CPF-TODOS-IGUAIS = "N"
+               MOVE "S" TO WS-CPF-VALIDO
+           END-IF.
