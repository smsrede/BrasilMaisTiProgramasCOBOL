@@ -0,0 +1,15 @@
+      *================================================================*
+      *    COPY VALCPFWS
+      *    VARIAVEIS AUXILIARES DO PARAGRAFO VALIDA-CPF-PARAGRAFO
+      *    (VER COPY VALCPF NA PROCEDURE DIVISION). EXIGE QUE O
+      *    PROGRAMA TAMBEM TENHA COPIADO ALUNOREC (CAMPO CPF-DIGITO).
+      *================================================================*
+       01 WS-CPF-VALIDO       PIC X(01) VALUE "N".
+           88 CPF-VALIDO      VALUE "S".
+       01 WS-CPF-SOMA         PIC 9(05) VALUE ZERO.
+       01 WS-CPF-RESTO        PIC 9(05) VALUE ZERO.
+       01 WS-CPF-DV1          PIC 9(01) VALUE ZERO.
+       01 WS-CPF-DV2          PIC 9(01) VALUE ZERO.
+       01 WS-CPF-IDX          PIC 9(02) VALUE ZERO.
+       01 WS-CPF-PRIMEIRO     PIC 9(01) VALUE ZERO.
+       01 WS-CPF-TODOS-IGUAIS PIC X(01) VALUE "S".
