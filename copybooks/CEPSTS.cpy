@@ -0,0 +1,7 @@
+      *================================================================*
+      *    COPY CEPSTS
+      *    FILE STATUS DA TABELA DE REFERENCIA CEP.DAT.
+      *================================================================*
+       01 WS-CEP-STATUS PIC X(02) VALUE SPACES.
+           88 CEP-OK          VALUE "00".
+           88 CEP-NAO-ACHOU   VALUE "23".
