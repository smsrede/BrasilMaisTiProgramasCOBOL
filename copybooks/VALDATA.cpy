@@ -0,0 +1,43 @@
+      *================================================================*
+      *    COPY VALDATA
+      *    PARAGRAFO DE VALIDACAO DA DATA DE NASCIMENTO. CHECA FAIXA
+      *    DO MES, DIA VALIDO PARA O MES (INCLUSIVE 29/02 EM ANO
+      *    BISSEXTO) E ANO DE NASCIMENTO PLAUSIVEL. OPERA SOBRE
+      *    DIA/MES/ANO (COPY ALUNOREC) E DEVOLVE O RESULTADO EM
+      *    WS-DATA-VALIDA (COPY VALDTWS). QUEM CHAMA E RESPONSAVEL
+      *    PELO LACO DE REDIGITACAO.
+      *================================================================*
+       VALIDA-DATA-PARAGRAFO.
+           MOVE "N" TO WS-DATA-VALIDA
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-DATA-HOJE-AAAA
+
+           IF MES NOT NUMERIC OR DIA NOT NUMERIC OR ANO NOT NUMERIC
+               GO TO FIM-VALIDA-DATA-PARAGRAFO
+           END-IF
+
+           IF MES < 1 OR MES > 12
+               GO TO FIM-VALIDA-DATA-PARAGRAFO
+           END-IF
+
+           IF ANO < 1900 OR ANO > WS-DATA-HOJE-AAAA
+               GO TO FIM-VALIDA-DATA-PARAGRAFO
+           END-IF
+
+           MOVE "N" TO WS-DATA-BISSEXTO
+           IF FUNCTION MOD (ANO, 4) = 0
+              AND (FUNCTION MOD (ANO, 100) NOT = 0
+                   OR FUNCTION MOD (ANO, 400) = 0)
+               MOVE "S" TO WS-DATA-BISSEXTO
+           END-IF
+
+           MOVE WS-DIAS-MES-OCORR (MES) TO WS-DIAS-NO-MES
+           IF MES = 2 AND ANO-BISSEXTO
+               MOVE 29 TO WS-DIAS-NO-MES
+           END-IF
+
+           IF DIA >= 1 AND DIA <= WS-DIAS-NO-MES
+               MOVE "S" TO WS-DATA-VALIDA
+           END-IF.
+
+       FIM-VALIDA-DATA-PARAGRAFO.
+           EXIT.
