@@ -0,0 +1,27 @@
+      *================================================================*
+      *    COPY VALDTWS
+      *    VARIAVEIS AUXILIARES DO PARAGRAFO VALIDA-DATA-PARAGRAFO
+      *    (VER COPY VALDATA NA PROCEDURE DIVISION). EXIGE QUE O
+      *    PROGRAMA TAMBEM TENHA COPIADO ALUNOREC (GRUPO DATANASC).
+      *================================================================*
+       01 WS-DATA-VALIDA      PIC X(01) VALUE "N".
+           88 DATA-VALIDA     VALUE "S".
+       01 WS-DATA-HOJE-AAAA   PIC 9(04) VALUE ZERO.
+       01 WS-DATA-BISSEXTO    PIC X(01) VALUE "N".
+           88 ANO-BISSEXTO    VALUE "S".
+       01 WS-DIAS-NO-MES      PIC 9(02) VALUE ZERO.
+       01 WS-DIAS-POR-MES-TAB.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 28.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+           03 FILLER PIC 9(02) VALUE 30.
+           03 FILLER PIC 9(02) VALUE 31.
+       01 WS-DIAS-POR-MES REDEFINES WS-DIAS-POR-MES-TAB.
+           03 WS-DIAS-MES-OCORR PIC 9(02) OCCURS 12 TIMES.
