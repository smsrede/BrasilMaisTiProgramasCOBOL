@@ -0,0 +1,13 @@
+      *================================================================*
+      *    COPY VALSNWS
+      *    VARIAVEIS AUXILIARES DOS PARAGRAFOS DE SENHA (COPY
+      *    VALSENHA NA PROCEDURE DIVISION).
+      *================================================================*
+       01 WS-SENHA-VALIDA     PIC X(01) VALUE "N".
+           88 SENHA-VALIDA    VALUE "S".
+       01 WS-SENHA-TEM-LETRA  PIC X(01) VALUE "N".
+       01 WS-SENHA-TEM-DIGITO PIC X(01) VALUE "N".
+       01 WS-SENHA-TODOS-IGUAIS PIC X(01) VALUE "S".
+       01 WS-SENHA-PRIMEIRO   PIC X(01) VALUE SPACE.
+       01 WS-SENHA-IDX        PIC 9(02) VALUE ZERO.
+       01 WS-HASH-ACUM        PIC 9(10) VALUE ZERO.
