@@ -0,0 +1,9 @@
+      *================================================================*
+      *    COPY ALUNOSTS
+      *    FILE STATUS DO ARQUIVO MESTRE ALUNOS.DAT.
+      *================================================================*
+       01 WS-ALUNOS-STATUS PIC X(02) VALUE SPACES.
+           88 ALUNOS-OK          VALUE "00".
+           88 ALUNOS-FIM         VALUE "10".
+           88 ALUNOS-NAO-ACHOU   VALUE "23".
+           88 ALUNOS-DUPLICADO   VALUE "22".
