@@ -0,0 +1,15 @@
+      *================================================================*
+      *    COPY GRAVAUDT
+      *    GRAVA-AUDITORIA-PARAGRAFO: GRAVA UMA LINHA NA TRILHA DE
+      *    AUDITORIA (TRILHA.LOG) PARA CADA INCLUSAO/ALTERACAO/EXCLUSAO
+      *    NO ALUNOS.DAT. OPERA SOBRE CPF (COPY ALUNOREC), WS-OPERADOR-
+      *    ID E WS-OPERACAO-ATUAL - QUEM CHAMA PREENCHE ESSAS DUAS
+      *    ANTES DO PERFORM. USADO TANTO PELA ENTRADA INTERATIVA QUANTO
+      *    PELA CARGA EM LOTE.
+      *================================================================*
+       GRAVA-AUDITORIA-PARAGRAFO.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-DATA-HORA.
+           MOVE WS-OPERADOR-ID   TO AUDIT-OPERADOR.
+           MOVE CPF              TO AUDIT-CPF.
+           MOVE WS-OPERACAO-ATUAL TO AUDIT-OPERACAO.
+           WRITE AUDIT-REG.
