@@ -0,0 +1,63 @@
+      *================================================================*
+      *    COPY VALSENHA
+      *    PARAGRAFOS DE SENHA: COMPLEXIDADE MINIMA E HASH DE MAO
+      *    UNICA. OPERA SOBRE SENHA (77, PIC X(6)) E SENHA-HASH (COPY
+      *    ALUNOREC). QUEM CHAMA E RESPONSAVEL PELO LACO DE
+      *    REDIGITACAO EM CASO DE SENHA FRACA.
+      *================================================================*
+       VALIDA-SENHA-PARAGRAFO.
+           MOVE "N" TO WS-SENHA-VALIDA
+           MOVE "N" TO WS-SENHA-TEM-LETRA
+           MOVE "N" TO WS-SENHA-TEM-DIGITO
+           MOVE "S" TO WS-SENHA-TODOS-IGUAIS
+           MOVE SENHA (1:1) TO WS-SENHA-PRIMEIRO
+
+           IF SENHA = SPACES OR SENHA = LOW-VALUES
+               GO TO FIM-VALIDA-SENHA-PARAGRAFO
+           END-IF
+
+           PERFORM VARYING WS-SENHA-IDX FROM 1 BY 1
+                   UNTIL WS-SENHA-IDX > 6
+               IF SENHA (WS-SENHA-IDX:1) NOT = WS-SENHA-PRIMEIRO
+                   MOVE "N" TO WS-SENHA-TODOS-IGUAIS
+               END-IF
+               IF SENHA (WS-SENHA-IDX:1) >= "0"
+                  AND SENHA (WS-SENHA-IDX:1) <= "9"
+                   MOVE "S" TO WS-SENHA-TEM-DIGITO
+               END-IF
+               IF (SENHA (WS-SENHA-IDX:1) >= "A"
+                  AND SENHA (WS-SENHA-IDX:1) <= "Z")
+                  OR (SENHA (WS-SENHA-IDX:1) >= "a"
+                  AND SENHA (WS-SENHA-IDX:1) <= "z")
+                   MOVE "S" TO WS-SENHA-TEM-LETRA
+               END-IF
+           END-PERFORM
+
+           IF WS-SENHA-TODOS-IGUAIS = "N"
+              AND WS-SENHA-TEM-LETRA = "S"
+              AND WS-SENHA-TEM-DIGITO = "S"
+               MOVE "S" TO WS-SENHA-VALIDA
+           END-IF.
+
+       FIM-VALIDA-SENHA-PARAGRAFO.
+           EXIT.
+
+      *================================================================*
+      *    GERA-HASH-SENHA-PARAGRAFO
+      *    NAO HA BIBLIOTECA DE CRIPTOGRAFIA DISPONIVEL NESTE AMBIENTE
+      *    COBOL, ENTAO MONTAMOS UM DIGEST NUMERICO DE MAO UNICA
+      *    (ESTILO DJB2, BASE 131) A PARTIR DO VALOR ORDINAL DE CADA
+      *    CARACTERE DA SENHA. O RESULTADO (SENHA-HASH) E O QUE VAI
+      *    PARA O ARQUIVO MESTRE - A SENHA DIGITADA NUNCA E GRAVADA.
+      *================================================================*
+       GERA-HASH-SENHA-PARAGRAFO.
+           MOVE ZERO TO WS-HASH-ACUM
+           PERFORM VARYING WS-SENHA-IDX FROM 1 BY 1
+                   UNTIL WS-SENHA-IDX > 6
+               COMPUTE WS-HASH-ACUM =
+                   FUNCTION MOD (
+                       (WS-HASH-ACUM * 131)
+                       + FUNCTION ORD (SENHA (WS-SENHA-IDX:1)),
+                       999999937)
+           END-PERFORM
+           MOVE WS-HASH-ACUM TO SENHA-HASH.
