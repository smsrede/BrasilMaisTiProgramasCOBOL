@@ -0,0 +1,60 @@
+      *================================================================*
+      *    COPY FOLHAWS
+      *    VARIAVEIS AUXILIARES DO CALCULO DE INSS/IRRF (COPY FOLHA
+      *    NA PROCEDURE DIVISION). AS FAIXAS SAO AS VIGENTES NA DATA
+      *    DESTE PROGRAMA - REVISAR A CADA REAJUSTE DA TABELA OFICIAL.
+      *================================================================*
+       01 WS-INSS             PIC 9(10)V99 VALUE ZERO.
+       01 WS-INSS-EDIT        PIC Z.ZZZ.ZZZ.ZZ9,99.
+       01 WS-IRRF             PIC 9(10)V99 VALUE ZERO.
+       01 WS-IRRF-EDIT        PIC Z.ZZZ.ZZZ.ZZ9,99.
+       01 WS-BASE-IRRF        PIC 9(10)V99 VALUE ZERO.
+       01 WS-FOLHA-FAIXA      PIC 9(02) VALUE ZERO.
+
+      *>   FAIXAS DE INSS - CALCULO PROGRESSIVO POR FAIXA (SEM TETO)
+       01 TAB-INSS.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 1412,00.
+               05 FILLER PIC 9(03)V99 VALUE 007,50.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 2666,68.
+               05 FILLER PIC 9(03)V99 VALUE 009,00.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 4000,03.
+               05 FILLER PIC 9(03)V99 VALUE 012,00.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 7786,02.
+               05 FILLER PIC 9(03)V99 VALUE 014,00.
+       01 TAB-INSS-R REDEFINES TAB-INSS.
+           03 TAB-INSS-OCORR OCCURS 4 TIMES.
+               05 TAB-INSS-TETO  PIC 9(10)V99.
+               05 TAB-INSS-ALIQ  PIC 9(03)V99.
+
+      *>   FAIXAS DE IRRF MENSAL (BASE = SALARIO - INSS), SEM
+      *>   DEDUCAO POR DEPENDENTE
+       01 TAB-IRRF.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 2259,20.
+               05 FILLER PIC 9(03)V99 VALUE 000,00.
+               05 FILLER PIC 9(10)V99 VALUE 0000,00.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 2826,65.
+               05 FILLER PIC 9(03)V99 VALUE 007,50.
+               05 FILLER PIC 9(10)V99 VALUE 0169,44.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 3751,05.
+               05 FILLER PIC 9(03)V99 VALUE 015,00.
+               05 FILLER PIC 9(10)V99 VALUE 0381,44.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 4664,68.
+               05 FILLER PIC 9(03)V99 VALUE 022,50.
+               05 FILLER PIC 9(10)V99 VALUE 0662,77.
+           03 FILLER.
+               05 FILLER PIC 9(10)V99 VALUE 9999999999,99.
+               05 FILLER PIC 9(03)V99 VALUE 027,50.
+               05 FILLER PIC 9(10)V99 VALUE 0896,00.
+       01 TAB-IRRF-R REDEFINES TAB-IRRF.
+           03 TAB-IRRF-OCORR OCCURS 5 TIMES.
+               05 TAB-IRRF-TETO    PIC 9(10)V99.
+               05 TAB-IRRF-ALIQ    PIC 9(03)V99.
+               05 TAB-IRRF-DEDUZ   PIC 9(10)V99.
