@@ -0,0 +1,14 @@
+      *================================================================*
+      *    COPY AUDITREC
+      *    LINHA DO LOG DE AUDITORIA (TRILHA.LOG). ARQUIVO SEQUENCIAL,
+      *    SEMPRE ABERTO EM EXTEND (ACRESCENTA, NUNCA SOBRESCREVE).
+      *    UMA LINHA POR INCLUSAO/ALTERACAO/EXCLUSAO NO ALUNOS.DAT.
+      *================================================================*
+       01 AUDIT-REG.
+               03 AUDIT-DATA-HORA    PIC 9(14).
+               03 FILLER             PIC X(01) VALUE SPACE.
+               03 AUDIT-OPERADOR     PIC X(08).
+               03 FILLER             PIC X(01) VALUE SPACE.
+               03 AUDIT-CPF          PIC 9(11).
+               03 FILLER             PIC X(01) VALUE SPACE.
+               03 AUDIT-OPERACAO     PIC X(09).
