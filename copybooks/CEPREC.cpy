@@ -0,0 +1,10 @@
+      *================================================================*
+      *    COPY CEPREC
+      *    TABELA DE REFERENCIA CEP -> ENDERECO (CEP.DAT).
+      *    ARQUIVO INDEXADO, CHAVE PRIMARIA = CEP-CHAVE.
+      *    MANTIDO/CARREGADO POR PROCESSO ADMINISTRATIVO SEPARADO
+      *    (FORA DO ESCOPO DESTES PROGRAMAS).
+      *================================================================*
+       01 CEP-REG.
+               03 CEP-CHAVE       PIC 9(8).
+               03 ENDERECO-CEP    PIC X(50).
