@@ -0,0 +1,62 @@
+      *================================================================*
+      *    COPY FOLHA
+      *    CALCULA-FOLHA-PARAGRAFO: DERIVA WS-INSS, WS-IRRF E
+      *    SALARIO-LIQUIDO A PARTIR DE SALARIO (COPY ALUNOREC), COM
+      *    AS TABELAS DE FAIXA DE FOLHAWS.
+      *================================================================*
+       CALCULA-FOLHA-PARAGRAFO.
+      *>   INSS - CALCULO PROGRESSIVO, UMA ALIQUOTA POR FAIXA
+           MOVE ZERO TO WS-INSS
+           MOVE ZERO TO WS-BASE-IRRF
+           PERFORM VARYING WS-FOLHA-FAIXA FROM 1 BY 1
+                   UNTIL WS-FOLHA-FAIXA > 4
+               IF WS-FOLHA-FAIXA = 1
+                   IF SALARIO > TAB-INSS-TETO (1)
+                       COMPUTE WS-INSS = WS-INSS +
+                           (TAB-INSS-TETO (1) * TAB-INSS-ALIQ (1) / 100)
+                   ELSE
+                       COMPUTE WS-INSS = WS-INSS +
+                           (SALARIO * TAB-INSS-ALIQ (1) / 100)
+                   END-IF
+               ELSE
+                   IF SALARIO > TAB-INSS-TETO (WS-FOLHA-FAIXA)
+                       COMPUTE WS-INSS = WS-INSS +
+                           ((TAB-INSS-TETO (WS-FOLHA-FAIXA)
+                             - TAB-INSS-TETO (WS-FOLHA-FAIXA - 1))
+                            * TAB-INSS-ALIQ (WS-FOLHA-FAIXA) / 100)
+                   ELSE
+                       IF SALARIO > TAB-INSS-TETO (WS-FOLHA-FAIXA - 1)
+                           COMPUTE WS-INSS = WS-INSS +
+                               ((SALARIO
+                                 - TAB-INSS-TETO (WS-FOLHA-FAIXA - 1))
+                                * TAB-INSS-ALIQ (WS-FOLHA-FAIXA) / 100)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE WS-INSS TO WS-INSS-EDIT
+
+      *>   IRRF - FAIXA UNICA SOBRE (SALARIO - INSS), SEM DEDUCAO
+      *>   POR DEPENDENTE
+           COMPUTE WS-BASE-IRRF = SALARIO - WS-INSS
+           MOVE ZERO TO WS-IRRF
+           PERFORM VARYING WS-FOLHA-FAIXA FROM 1 BY 1
+                   UNTIL WS-FOLHA-FAIXA > 5
+                   OR WS-BASE-IRRF <= TAB-IRRF-TETO (WS-FOLHA-FAIXA)
+               CONTINUE
+           END-PERFORM
+           IF WS-FOLHA-FAIXA > 5
+               MOVE 5 TO WS-FOLHA-FAIXA
+           END-IF
+           IF TAB-IRRF-ALIQ (WS-FOLHA-FAIXA) NOT = ZERO
+               COMPUTE WS-IRRF =
+                   (WS-BASE-IRRF * TAB-IRRF-ALIQ (WS-FOLHA-FAIXA) / 100)
+                   - TAB-IRRF-DEDUZ (WS-FOLHA-FAIXA)
+               IF WS-IRRF < ZERO
+                   MOVE ZERO TO WS-IRRF
+               END-IF
+           END-IF
+           MOVE WS-IRRF TO WS-IRRF-EDIT
+
+           COMPUTE SALARIO-LIQUIDO = SALARIO - WS-INSS - WS-IRRF
+           MOVE SALARIO-LIQUIDO TO SALARIO-LIQ-EDIT.
