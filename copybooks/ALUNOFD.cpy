@@ -0,0 +1,23 @@
+      *================================================================*
+      *    COPY ALUNOFD
+      *    REGISTRO DO ARQUIVO MESTRE ALUNOS.DAT (FILE SECTION).
+      *    MESMO LAYOUT DE ALUNOREC, SO QUE COM O NOME DO 01 TROCADO
+      *    PARA NAO CONFLITAR COM O REGISTRO DE WORKING-STORAGE.
+      *    USO:  FD ALUNOS-FILE.
+      *          COPY ALUNOFD.
+      *================================================================*
+       01 ALUNO-REG.
+               03 NOME-ALUNO-REG.
+                   05 PRIMEIRO-NOME-REG  PIC X(30).
+                   05 SOBRENOME-REG      PIC X(30).
+               03 RG-REG       PIC X(11).
+               03 CPF-REG      PIC 9(11).
+               03 DATANASC-REG.
+                   05 DIA-REG PIC 9(02).
+                   05 MES-REG PIC 9(02).
+                   05 ANO-REG PIC 9(04).
+               03 SALARIO-REG           PIC 9(10)V99.
+               03 SALARIO-LIQUIDO-REG   PIC 9(10)V99.
+               03 ENDERECO-REG PIC X(50).
+               03 CEP-REG-ALUNO PIC 9(8).
+               03 SENHA-HASH-REG PIC 9(10).
