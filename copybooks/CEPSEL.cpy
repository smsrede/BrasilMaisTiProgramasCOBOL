@@ -0,0 +1,9 @@
+      *================================================================*
+      *    COPY CEPSEL
+      *    ENTRADA DE FILE-CONTROL PARA A TABELA DE REFERENCIA CEP.DAT.
+      *================================================================*
+           SELECT CEP-FILE ASSIGN TO "CEP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-CHAVE
+               FILE STATUS IS WS-CEP-STATUS.
