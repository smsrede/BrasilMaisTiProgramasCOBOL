@@ -0,0 +1,29 @@
+      *================================================================*
+      *    COPY ALUNOREC
+      *    LAYOUT DO REGISTRO DO ALUNO - USADO NA WORKING-STORAGE DE
+      *    QUEM PRECISA MONTAR/EDITAR O REGISTRO (PRIMEIRO-PROGRAMA,
+      *    RELATORIO-ALUNOS, CARGA-LOTE-ALUNOS).
+      *    PARA O REGISTRO DO ARQUIVO INDEXADO USE ALUNOFD (JA TEM O
+      *    01 RENOMEADO PARA ALUNO-REG - NAO PRECISA DE REPLACING).
+      *================================================================*
+       01 ALUNO.
+               03 NOME-ALUNO.
+                   05 PRIMEIRO-NOME       PIC X(30) VALUE SPACES.
+                   05 SOBRENOME           PIC X(30) VALUE SPACES.
+               03 RG       PIC X(11) VALUE SPACES.
+               03 CPF      PIC 9(11) VALUE ZEROS.
+               03 CPF-DIGITO REDEFINES CPF
+                             PIC 9 OCCURS 11 TIMES.
+               03 DATANASC.
+                   05 DIA PIC 9(02).
+                   05 MES PIC 9(02).
+                   05 ANO PIC 9(04).
+               03 DATANASC-NUM REDEFINES DATANASC PIC 9(08).
+               03 SALARIO           PIC 9(10)V99.
+               03 SALARIO-EDIT      PIC Z.ZZZ.ZZZ.ZZ9,99.
+               03 SALARIO-LIQUIDO   PIC 9(10)V99.
+               03 SALARIO-LIQ-EDIT  PIC Z.ZZZ.ZZZ.ZZ9,99.
+               03 ENDERECO PIC X(50) VALUE SPACES.
+               03 DATANASC-EDTI PIC 99/99/9999.
+               03 CEP-ALUNO PIC 9(8) VALUE ZEROS.
+               03 SENHA-HASH PIC 9(10) VALUE ZEROS.
