@@ -0,0 +1,205 @@
+      *================================================================*
+       IDENTIFICATION                               DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                                    RELATORIO-ALUNOS.
+       AUTHOR.     SAMUEL MENEZES.
+      ******************************************************************
+      *>   JOB BATCH QUE LE O MESTRE ALUNOS.DAT E IMPRIME A LISTAGEM
+      *>   DE ALUNOS EM ORDEM ALFABETICA DE SOBRENOME, COM SUBTOTAL DE
+      *>   SALARIO POR PAGINA E TOTAL GERAL NO FIM.
+      *>   USA SORT EXTERNO (SD + INPUT/OUTPUT PROCEDURE) EM VEZ DE
+      *>   TABELA EM MEMORIA, ENTAO NAO HA LIMITE DE QUANTOS ALUNOS
+      *>   CABEM NO RELATORIO.
+      ******************************************************************
+      ************************FIM DOCUMENTACAO**************************
+      *================================================================*
+       ENVIRONMENT                                  DIVISION.
+      *================================================================*
+         CONFIGURATION                   SECTION.
+               SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+         INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+               FILE-CONTROL.
+           COPY ALUNOSEL.
+               SELECT SORT-FILE ASSIGN TO "SORTWORK.TMP".
+               SELECT RELATORIO-FILE ASSIGN TO "RELATORIO.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RELATORIO-STATUS.
+      *================================================================*
+       DATA                                         DIVISION.
+      *================================================================*
+         FILE                             SECTION.
+           FD  ALUNOS-FILE.
+           COPY ALUNOFD.
+
+           SD  SORT-FILE.
+           01  SORT-REG.
+               05 SORT-SOBRENOME       PIC X(30).
+               05 SORT-PRIMEIRO-NOME   PIC X(30).
+               05 SORT-CPF             PIC 9(11).
+               05 SORT-DIA             PIC 9(02).
+               05 SORT-MES             PIC 9(02).
+               05 SORT-ANO             PIC 9(04).
+               05 SORT-SALARIO         PIC 9(10)V99.
+
+           FD  RELATORIO-FILE.
+           01  REG-RELATORIO PIC X(132).
+      *----------------------------------------------------------------*
+         WORKING-STORAGE                  SECTION.
+      *----------------------------------------------------------------*
+           COPY ALUNOSTS.
+
+           77 WS-RELATORIO-STATUS PIC X(02) VALUE SPACES.
+               88 RELATORIO-OK    VALUE "00".
+
+           77 WS-FIM-ARQUIVO      PIC X(01) VALUE "N".
+               88 FIM-ARQUIVO     VALUE "S".
+           77 WS-FIM-SORT         PIC X(01) VALUE "N".
+               88 FIM-SORT        VALUE "S".
+           77 WS-MAX-LINHAS       PIC 9(02) VALUE 20.
+           77 WS-LINHAS-PAGINA    PIC 9(02) VALUE ZERO.
+           77 WS-PAGINA           PIC 9(04) VALUE ZERO.
+           77 WS-PAGINA-EDIT      PIC ZZZ9.
+           77 WS-SUBTOTAL         PIC 9(10)V99 VALUE ZERO.
+           77 WS-SUBTOTAL-EDIT    PIC Z.ZZZ.ZZZ.ZZ9,99.
+           77 WS-TOTAL-GERAL      PIC 9(10)V99 VALUE ZERO.
+           77 WS-TOTAL-GERAL-EDIT PIC Z.ZZZ.ZZZ.ZZ9,99.
+           77 WS-SALARIO-EDIT     PIC Z.ZZZ.ZZZ.ZZ9,99.
+           77 WS-LINHA            PIC X(132).
+
+           01 WS-DATANASC-TMP.
+               05 WS-DIA-TMP PIC 9(02).
+               05 WS-MES-TMP PIC 9(02).
+               05 WS-ANO-TMP PIC 9(04).
+           01 WS-DATANASC-NUM REDEFINES WS-DATANASC-TMP PIC 9(08).
+           77 WS-DATANASC-EDIT    PIC 99/99/9999.
+      *================================================================*
+       PROCEDURE                                    DIVISION.
+      *================================================================*
+       000-INICIO-PARAGRAFO.
+               OPEN INPUT ALUNOS-FILE.
+               IF NOT ALUNOS-OK
+                   PERFORM RELATORIO-VAZIO-PARAGRAFO
+               ELSE
+                   SORT SORT-FILE ON ASCENDING KEY SORT-SOBRENOME
+                       INPUT PROCEDURE IS CARREGA-TABELA-PARAGRAFO
+                       OUTPUT PROCEDURE IS IMPRIME-RELATORIO-PARAGRAFO
+                   CLOSE ALUNOS-FILE
+               END-IF.
+               STOP RUN.
+
+       RELATORIO-VAZIO-PARAGRAFO.
+      *>   ALUNOS.DAT AINDA NAO EXISTE (NENHUM ALUNO CADASTRADO) -
+      *>   IMPRIME UM RELATORIO VAZIO EM VEZ DE ABENDAR NO OPEN.
+               OPEN OUTPUT RELATORIO-FILE.
+               IF NOT RELATORIO-OK
+                   DISPLAY "ERRO AO ABRIR RELATORIO.TXT - STATUS "
+                       WS-RELATORIO-STATUS
+               ELSE
+                   MOVE SPACES TO REG-RELATORIO
+                   STRING "ALUNOS.DAT NAO ENCONTRADO - NENHUM ALUNO"
+                          " CADASTRADO AINDA"
+                       DELIMITED BY SIZE INTO REG-RELATORIO
+                   WRITE REG-RELATORIO
+                   PERFORM IMPRIME-TOTAL-GERAL-PARAGRAFO
+                   CLOSE RELATORIO-FILE
+               END-IF.
+
+       CARREGA-TABELA-PARAGRAFO.
+      *>   INPUT PROCEDURE DO SORT: LE O MESTRE E MANDA CADA REGISTRO
+      *>   PARA O ARQUIVO DE TRABALHO DO SORT (RELEASE).
+               PERFORM UNTIL FIM-ARQUIVO
+                   READ ALUNOS-FILE NEXT RECORD
+                       AT END
+                           MOVE "S" TO WS-FIM-ARQUIVO
+                       NOT AT END
+                           MOVE SOBRENOME-REG TO SORT-SOBRENOME
+                           MOVE PRIMEIRO-NOME-REG TO SORT-PRIMEIRO-NOME
+                           MOVE CPF-REG TO SORT-CPF
+                           MOVE DIA-REG TO SORT-DIA
+                           MOVE MES-REG TO SORT-MES
+                           MOVE ANO-REG TO SORT-ANO
+                           MOVE SALARIO-REG TO SORT-SALARIO
+                           RELEASE SORT-REG
+                   END-READ
+               END-PERFORM.
+
+       IMPRIME-RELATORIO-PARAGRAFO.
+      *>   OUTPUT PROCEDURE DO SORT: RECEBE OS REGISTROS JA EM ORDEM
+      *>   DE SOBRENOME (RETURN) E MONTA O RELATORIO PAGINADO.
+               OPEN OUTPUT RELATORIO-FILE.
+               IF NOT RELATORIO-OK
+                   DISPLAY "ERRO AO ABRIR RELATORIO.TXT - STATUS "
+                       WS-RELATORIO-STATUS
+               ELSE
+                   PERFORM UNTIL FIM-SORT
+                       RETURN SORT-FILE
+                           AT END
+                               MOVE "S" TO WS-FIM-SORT
+                           NOT AT END
+                               PERFORM IMPRIME-DETALHE-PARAGRAFO
+                       END-RETURN
+                   END-PERFORM
+                   IF WS-LINHAS-PAGINA > 0
+                       PERFORM IMPRIME-SUBTOTAL-PARAGRAFO
+                   END-IF
+                   PERFORM IMPRIME-TOTAL-GERAL-PARAGRAFO
+                   CLOSE RELATORIO-FILE
+               END-IF.
+
+       IMPRIME-DETALHE-PARAGRAFO.
+               IF WS-LINHAS-PAGINA = 0
+                   PERFORM IMPRIME-CABECALHO-PARAGRAFO
+               END-IF.
+               MOVE SORT-SALARIO TO WS-SALARIO-EDIT.
+               MOVE SORT-DIA TO WS-DIA-TMP.
+               MOVE SORT-MES TO WS-MES-TMP.
+               MOVE SORT-ANO TO WS-ANO-TMP.
+               MOVE WS-DATANASC-NUM TO WS-DATANASC-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING SORT-SOBRENOME " "
+                      SORT-PRIMEIRO-NOME
+                      "  CPF:" SORT-CPF
+                      "  NASC:" WS-DATANASC-EDIT
+                      "  SALARIO:" WS-SALARIO-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               ADD SORT-SALARIO TO WS-SUBTOTAL.
+               ADD SORT-SALARIO TO WS-TOTAL-GERAL.
+               ADD 1 TO WS-LINHAS-PAGINA.
+               IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS
+                   PERFORM IMPRIME-SUBTOTAL-PARAGRAFO
+               END-IF.
+
+       IMPRIME-CABECALHO-PARAGRAFO.
+               ADD 1 TO WS-PAGINA.
+               MOVE WS-PAGINA TO WS-PAGINA-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING "RELATORIO DE ALUNOS - PAGINA " WS-PAGINA-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE "SOBRENOME / NOME / CPF / NASCIMENTO / SALARIO"
+                   TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+
+       IMPRIME-SUBTOTAL-PARAGRAFO.
+               MOVE WS-SUBTOTAL TO WS-SUBTOTAL-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING "SUBTOTAL DA PAGINA: " WS-SUBTOTAL-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
+               MOVE ZERO TO WS-SUBTOTAL.
+               MOVE ZERO TO WS-LINHAS-PAGINA.
+
+       IMPRIME-TOTAL-GERAL-PARAGRAFO.
+               MOVE WS-TOTAL-GERAL TO WS-TOTAL-GERAL-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING "TOTAL GERAL: " WS-TOTAL-GERAL-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-RELATORIO.
+               WRITE REG-RELATORIO.
