@@ -24,17 +24,35 @@
                   DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*     
          INPUT-OUTPUT                    SECTION.
-      *----------------------------------------------------------------*     
+      *----------------------------------------------------------------*
                FILE-CONTROL.
       *             SELECT XPT0 ASSIGN TO XYZ.
-      *         I-O-CONTROL.             
-      *================================================================*  
+           COPY ALUNOSEL.
+           COPY CEPSEL.
+           COPY AUDITSEL.
+               SELECT CONTRACHEQUE-FILE ASSIGN TO "CONTRACHEQUE.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CONTRACHEQUE-STATUS.
+      *         I-O-CONTROL.
+      *================================================================*
        DATA                                         DIVISION.
-      *    VARIAVEL CONTANTES E TUDO MAIS SOBRE DADOS 
+      *    VARIAVEL CONTANTES E TUDO MAIS SOBRE DADOS
       *================================================================*
-      *----------------------------------------------------------------* 
+      *----------------------------------------------------------------*
          FILE                             SECTION.
-      *----------------------------------------------------------------*     
+      *----------------------------------------------------------------*
+           FD  ALUNOS-FILE.
+           COPY ALUNOFD.
+
+           FD  CEP-FILE.
+           COPY CEPREC.
+
+           FD  CONTRACHEQUE-FILE.
+           01  REG-CONTRACHEQUE PIC X(80).
+
+           FD  AUDIT-FILE.
+           COPY AUDITREC.
+      *----------------------------------------------------------------*
          WORKING-STORAGE                  SECTION.
       *    VARIAVEIS
       *    Estrutura: <Nivel de variavel> < identificador> <tidpo (tamanho)>
@@ -74,20 +92,7 @@
       *    CLIENTE EH ALFANUMERICO MAS OS INTERNOS PEDEM ID DE TIPO
       *    PARA INICIAR VAR NO COBOL - VALUE -
       *    QUANDO O VALOR E DO TIPO NUMERICO NÃO FICA ENTRE ASPAS 
-       01 ALUNO.
-               03 NOME-ALUNO.
-                   05 PRIMEIRO-NOME       PIC X(30) VALUE SPACES.
-                   05 SOBRENOME           PIC X(30) VALUE SPACES.  
-               03 RG       PIC X(11) VALUE SPACES.
-               03 CPF      PIC 9(11) VALUE 11111111111.
-               03 DATANASC.
-                   05 DIA PIC 9(02).
-                   05 MES PIC 9(02).
-                   05 ANO PIC 9(04).
-               03 SALARIO      PIC 9(10)V99.
-               03 SALARIO-EDIT PIC Z.ZZZ.ZZZ.ZZ9,99.
-               03 ENDERECO PIC X(50) VALUE SPACES.
-               03 DATANASC-EDTI PIC 99/99/9999.
+           COPY ALUNOREC.
                77 SENHA PIC X(6).
                77 CEP PIC   9(8).
                77 NOME PIC  A(20) VALUE SPACES.
@@ -96,9 +101,27 @@
       *    OS NIVEIS VAO DE 01 - 99 MAS SO PODEMOS USAR COMO ITENS
       *    ELEMENTARES 02 - 49
       *    OS NIVEIS ESPECIFICOS VAO DE 50 A 99
-      *    77 - VARIAVEIS AUX INDEPENDENTES NUNCA ITEM DE GRUPO     
-           
-           
+      *    77 - VARIAVEIS AUX INDEPENDENTES NUNCA ITEM DE GRUPO
+
+           COPY ALUNOSTS.
+           COPY CEPSTS.
+           77 WS-CONTRACHEQUE-STATUS PIC X(02) VALUE SPACES.
+               88 CONTRACHEQUE-OK VALUE "00".
+           77 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+               88 AUDIT-OK VALUE "00".
+           77 WS-CEP-DISPONIVEL PIC X(01) VALUE "S".
+               88 CEP-DISPONIVEL VALUE "S".
+           77 WS-OPERADOR-ID PIC X(08) VALUE SPACES.
+           77 WS-OPERACAO-ATUAL PIC X(09) VALUE SPACES.
+           77 WS-OPCAO-MENU PIC X(01) VALUE SPACE.
+           77 WS-CONFIRMA-EXCLUSAO PIC X(01) VALUE SPACE.
+           77 WS-PAUSA PIC X(01) VALUE SPACE.
+           77 WS-CAMPO-EDICAO PIC X(50) VALUE SPACES.
+           77 WS-SALARIO-NOVO PIC 9(10)V99 VALUE ZERO.
+           COPY VALCPFWS.
+           COPY VALDTWS.
+           COPY FOLHAWS.
+           COPY VALSNWS.
       *----------------------------------------------------------------*
       *  LINKAGE                          SECTION.
       *   VARIAVEIS E COMUNIDACAO ENTRE PROGRAMAS OU ACESSO A MODULO
@@ -127,34 +150,341 @@
       *        DISPLAY DATANASC.
        
        FIM.
-               DISPLAY "OLA ALUNOS" AT 0435.
-               DISPLAY "DIGITE O NOME DO ALUNO" AT 0701.
-               ACCEPT NOME-ALUNO AT 0901.
-               DISPLAY NOME-ALUNO AT 1001.
-               DISPLAY "DIGITE A DATA" AT 1101.
-               ACCEPT DATANASC  AT 1201.
-               MOVE DATANASC TO DATANASC-EDTI.
-               DISPLAY DATANASC-EDTI  AT 1401.
-               DISPLAY "DIGITE O DATA EDITADA C MASCARA"  AT 1501.
-               ACCEPT DATANASC-EDTI at 1601.
-               DISPLAY DATANASC-EDTI 1701.
-               DISPLAY "DIGITE O SALARIO"  AT 1801.
-               ACCEPT SALARIO  AT 1901.
-               DISPLAY SALARIO  AT 2001.
-               DISPLAY "DIGITE SALARIO C MASCARA"  AT 2101.
-               ACCEPT SALARIO-EDIT  AT 2201.
-               DISPLAY SALARIO-EDIT  AT 2301.
-               display ERASE AT 0101.
-               display "TESTE" AT 1111.
-               accept NOME-ALUNO at 1010.
-               
-               DISPLAY "DIGITE SUA SENHA: " AT 4050.
-               ACCEPT SENHA WITH NO-ECHO AT 4050.
-               
-               ACCEPT CEP WITH AUTO-SKIP.
-               ACCEPT NOME AT 5050 ON ESCAPE GO TO FIM.
-               
-               
+      *>   FIM DEIXOU DE SER SO A INCLUSAO - AGORA E O PONTO DE ENTRADA
+      *>   DO PROGRAMA: ABRE OS ARQUIVOS UMA VEZ SO E FICA NO MENU ATE
+      *>   O OPERADOR ESCOLHER "5-SAIR". O NOME DO PARAGRAFO FICOU DO
+      *>   TEMPO EM QUE ERA UM LACO DE INCLUSAO COM ON ESCAPE GO TO FIM.
+               OPEN I-O ALUNOS-FILE.
+               IF NOT ALUNOS-OK
+                   OPEN OUTPUT ALUNOS-FILE
+                   CLOSE ALUNOS-FILE
+                   OPEN I-O ALUNOS-FILE
+               END-IF.
+               OPEN INPUT CEP-FILE.
+               IF NOT CEP-OK
+                   MOVE "N" TO WS-CEP-DISPONIVEL
+               END-IF.
+               OPEN EXTEND CONTRACHEQUE-FILE.
+               IF NOT CONTRACHEQUE-OK
+                   OPEN OUTPUT CONTRACHEQUE-FILE
+                   CLOSE CONTRACHEQUE-FILE
+                   OPEN EXTEND CONTRACHEQUE-FILE
+               END-IF.
+               OPEN EXTEND AUDIT-FILE.
+               IF NOT AUDIT-OK
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF.
+               DISPLAY "ID DO OPERADOR:" AT 0301.
+               ACCEPT WS-OPERADOR-ID AT 0320.
+
+               PERFORM WITH TEST AFTER UNTIL WS-OPCAO-MENU = "5"
+                   PERFORM MENU-PRINCIPAL-PARAGRAFO
+               END-PERFORM.
+
+               CLOSE ALUNOS-FILE.
+               CLOSE CEP-FILE.
+               CLOSE CONTRACHEQUE-FILE.
+               CLOSE AUDIT-FILE.
                STOP RUN.
       *        STOP RUN MUITO USADO EM PROGRAMAS BAT
       *        END PROGRAM                   PRIMEIRO-PROGRAMA.
+
+       MENU-PRINCIPAL-PARAGRAFO.
+               DISPLAY " " AT 0101 ERASE EOS.
+               DISPLAY "CADASTRO DE ALUNOS" AT 0301.
+               DISPLAY "1-INCLUIR  2-CONSULTAR  3-ALTERAR  4-EXCLUIR"
+                   AT 0501.
+               DISPLAY "5-SAIR" AT 0601.
+               DISPLAY "OPCAO: " AT 0701.
+               ACCEPT WS-OPCAO-MENU AT 0709.
+               EVALUATE WS-OPCAO-MENU
+                   WHEN "1"
+                       PERFORM INCLUIR-ALUNO-PARAGRAFO
+                   WHEN "2"
+                       PERFORM CONSULTAR-ALUNO-PARAGRAFO
+                   WHEN "3"
+                       PERFORM ALTERAR-ALUNO-PARAGRAFO
+                   WHEN "4"
+                       PERFORM EXCLUIR-ALUNO-PARAGRAFO
+                   WHEN "5"
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA" AT 0801
+               END-EVALUATE.
+
+       INCLUIR-ALUNO-PARAGRAFO.
+               DISPLAY " " AT 0101 ERASE EOS.
+               DISPLAY "INCLUSAO DE ALUNO" AT 0435.
+               DISPLAY "DIGITE O NOME DO ALUNO" AT 0701.
+               ACCEPT NOME-ALUNO AT 0901.
+               DISPLAY NOME-ALUNO AT 1001.
+               DISPLAY "DIGITE O RG" AT 1101.
+               ACCEPT RG AT 1201.
+               PERFORM WITH TEST AFTER UNTIL CPF-VALIDO
+                   DISPLAY "DIGITE O CPF (11 DIGITOS)" AT 1301
+                   ACCEPT CPF AT 1401
+                   PERFORM VALIDA-CPF-PARAGRAFO
+                   IF NOT CPF-VALIDO
+                       DISPLAY "CPF INVALIDO - REDIGITE" AT 1451
+                   ELSE
+                       DISPLAY "                       " AT 1451
+                   END-IF
+               END-PERFORM.
+               PERFORM WITH TEST AFTER UNTIL DATA-VALIDA
+                   DISPLAY "DIGITE A DATA (DDMMAAAA)" AT 1501
+                   ACCEPT DATANASC AT 1601
+                   PERFORM VALIDA-DATA-PARAGRAFO
+                       THRU FIM-VALIDA-DATA-PARAGRAFO
+                   IF NOT DATA-VALIDA
+                       DISPLAY "DATA DE NASCIMENTO INVALIDA" AT 1651
+                   ELSE
+                       DISPLAY "                           " AT 1651
+                   END-IF
+               END-PERFORM.
+               MOVE DATANASC-NUM TO DATANASC-EDTI.
+               DISPLAY DATANASC-EDTI  AT 1701.
+               DISPLAY "DIGITE O CEP (8 DIGITOS)" AT 1801.
+               ACCEPT CEP-ALUNO AT 1901.
+               IF CEP-DISPONIVEL
+                   PERFORM BUSCA-CEP-PARAGRAFO
+               END-IF.
+               IF CEP-DISPONIVEL AND CEP-OK
+                   MOVE ENDERECO-CEP TO ENDERECO
+                   DISPLAY ENDERECO AT 2001
+               ELSE
+                   DISPLAY "CEP NAO CADASTRADO - DIGITE O ENDERECO"
+                       AT 2001
+                   ACCEPT ENDERECO AT 2101
+               END-IF.
+               DISPLAY "DIGITE O SALARIO"  AT 2201.
+               ACCEPT SALARIO  AT 2301.
+               MOVE SALARIO TO SALARIO-EDIT.
+               DISPLAY SALARIO-EDIT  AT 2401.
+               PERFORM CALCULA-FOLHA-PARAGRAFO.
+               PERFORM IMPRIME-CONTRACHEQUE-PARAGRAFO.
+
+               PERFORM WITH TEST AFTER UNTIL SENHA-VALIDA
+                   DISPLAY "SENHA (MIN 1 LETRA E 1 NUMERO):" AT 4001
+                   ACCEPT SENHA WITH NO-ECHO AT 4050
+                   PERFORM VALIDA-SENHA-PARAGRAFO
+                       THRU FIM-VALIDA-SENHA-PARAGRAFO
+                   IF NOT SENHA-VALIDA
+                       DISPLAY "SENHA FRACA - REDIGITE" AT 4101
+                   ELSE
+                       DISPLAY "                      " AT 4101
+                   END-IF
+               END-PERFORM.
+               PERFORM GERA-HASH-SENHA-PARAGRAFO.
+
+               PERFORM MOVE-ALUNO-TO-REG-PARAGRAFO.
+               WRITE ALUNO-REG
+                   INVALID KEY
+                       DISPLAY "CPF JA CADASTRADO - NAO GRAVADO" AT 2501
+                   NOT INVALID KEY
+                       DISPLAY "ALUNO GRAVADO EM ALUNOS.DAT" AT 2501
+                       MOVE "INCLUSAO" TO WS-OPERACAO-ATUAL
+                       PERFORM GRAVA-AUDITORIA-PARAGRAFO
+               END-WRITE.
+
+       CONSULTAR-ALUNO-PARAGRAFO.
+               DISPLAY " " AT 0101 ERASE EOS.
+               DISPLAY "CONSULTA DE ALUNO" AT 0301.
+               DISPLAY "DIGITE O CPF" AT 0501.
+               ACCEPT CPF AT 0601.
+               MOVE CPF TO CPF-REG.
+               READ ALUNOS-FILE
+                   INVALID KEY
+                       DISPLAY "ALUNO NAO ENCONTRADO" AT 0701
+                   NOT INVALID KEY
+                       PERFORM MOVE-REG-TO-ALUNO-PARAGRAFO
+                       DISPLAY NOME-ALUNO   AT 0801
+                       DISPLAY RG           AT 0901
+                       DISPLAY CPF          AT 1001
+                       DISPLAY DATANASC-EDTI AT 1101
+                       DISPLAY ENDERECO     AT 1201
+                       DISPLAY SALARIO-EDIT AT 1301
+                       DISPLAY SALARIO-LIQ-EDIT AT 1401
+               END-READ.
+               DISPLAY "TECLE ENTER PARA VOLTAR" AT 1601.
+               ACCEPT WS-PAUSA AT 1601.
+
+       ALTERAR-ALUNO-PARAGRAFO.
+               DISPLAY " " AT 0101 ERASE EOS.
+               DISPLAY "ALTERACAO DE ALUNO" AT 0301.
+               DISPLAY "DIGITE O CPF" AT 0501.
+               ACCEPT CPF AT 0601.
+               MOVE CPF TO CPF-REG.
+               READ ALUNOS-FILE
+                   INVALID KEY
+                       DISPLAY "ALUNO NAO ENCONTRADO" AT 0701
+                   NOT INVALID KEY
+                       PERFORM MOVE-REG-TO-ALUNO-PARAGRAFO
+                       DISPLAY "NOME ATUAL:" AT 0801
+                       DISPLAY NOME-ALUNO   AT 0901
+                       DISPLAY "NOVO PRIMEIRO NOME (BRANCO=MANTEM):"
+                           AT 1001
+                       ACCEPT WS-CAMPO-EDICAO AT 1101
+                       IF WS-CAMPO-EDICAO NOT = SPACES
+                           MOVE WS-CAMPO-EDICAO TO PRIMEIRO-NOME
+                       END-IF
+                       DISPLAY "NOVO SOBRENOME (BRANCO=MANTEM):"
+                           AT 1201
+                       ACCEPT WS-CAMPO-EDICAO AT 1301
+                       IF WS-CAMPO-EDICAO NOT = SPACES
+                           MOVE WS-CAMPO-EDICAO TO SOBRENOME
+                       END-IF
+                       DISPLAY "RG ATUAL:" AT 1401
+                       DISPLAY RG           AT 1401
+                       DISPLAY "NOVO RG (BRANCO=MANTEM):" AT 1501
+                       ACCEPT WS-CAMPO-EDICAO AT 1601
+                       IF WS-CAMPO-EDICAO NOT = SPACES
+                           MOVE WS-CAMPO-EDICAO (1:11) TO RG
+                       END-IF
+                       DISPLAY "DATA NASC. ATUAL:" AT 1701
+                       DISPLAY DATANASC-EDTI AT 1701
+                       DISPLAY "NOVA DATA DDMMAAAA (BRANCO=MANTEM):"
+                           AT 1801
+                       ACCEPT WS-CAMPO-EDICAO AT 1901
+                       IF WS-CAMPO-EDICAO NOT = SPACES
+                           PERFORM WITH TEST AFTER
+                                   UNTIL DATA-VALIDA
+                               MOVE WS-CAMPO-EDICAO (1:8) TO DATANASC
+                               PERFORM VALIDA-DATA-PARAGRAFO
+                                   THRU FIM-VALIDA-DATA-PARAGRAFO
+                               IF NOT DATA-VALIDA
+                                   DISPLAY "DATA INVALIDA - REDIGITE"
+                                       AT 2001
+                                   ACCEPT WS-CAMPO-EDICAO AT 1901
+                               END-IF
+                           END-PERFORM
+                           MOVE DATANASC-NUM TO DATANASC-EDTI
+                       END-IF
+                       DISPLAY "ENDERECO ATUAL:" AT 2101
+                       DISPLAY ENDERECO     AT 2101
+                       DISPLAY "NOVO ENDERECO (BRANCO=MANTEM):" AT 2201
+                       ACCEPT WS-CAMPO-EDICAO AT 2301
+                       IF WS-CAMPO-EDICAO NOT = SPACES
+                           MOVE WS-CAMPO-EDICAO (1:50) TO ENDERECO
+                       END-IF
+                       DISPLAY "SALARIO ATUAL:" AT 2401
+                       DISPLAY SALARIO-EDIT AT 2401
+                       DISPLAY "NOVO SALARIO (0=MANTEM):" AT 2501
+                       ACCEPT WS-SALARIO-NOVO AT 2601
+                       IF WS-SALARIO-NOVO NOT = ZERO
+                           MOVE WS-SALARIO-NOVO TO SALARIO
+                       END-IF
+                       MOVE SALARIO TO SALARIO-EDIT
+                       PERFORM CALCULA-FOLHA-PARAGRAFO
+                       PERFORM MOVE-ALUNO-TO-REG-PARAGRAFO
+                       REWRITE ALUNO-REG
+                           INVALID KEY
+                               DISPLAY "ERRO AO ALTERAR" AT 2701
+                           NOT INVALID KEY
+                               DISPLAY "ALUNO ALTERADO" AT 2701
+                               MOVE "ALTERACAO" TO WS-OPERACAO-ATUAL
+                               PERFORM GRAVA-AUDITORIA-PARAGRAFO
+                       END-REWRITE
+               END-READ.
+
+       EXCLUIR-ALUNO-PARAGRAFO.
+               DISPLAY " " AT 0101 ERASE EOS.
+               DISPLAY "EXCLUSAO DE ALUNO" AT 0301.
+               DISPLAY "DIGITE O CPF" AT 0501.
+               ACCEPT CPF AT 0601.
+               MOVE CPF TO CPF-REG.
+               READ ALUNOS-FILE
+                   INVALID KEY
+                       DISPLAY "ALUNO NAO ENCONTRADO" AT 0701
+                   NOT INVALID KEY
+                       PERFORM MOVE-REG-TO-ALUNO-PARAGRAFO
+                       DISPLAY NOME-ALUNO AT 0801
+                       DISPLAY "CONFIRMA EXCLUSAO (S/N)?" AT 0901
+                       ACCEPT WS-CONFIRMA-EXCLUSAO AT 0925
+                       IF WS-CONFIRMA-EXCLUSAO = "S" OR "s"
+                           DELETE ALUNOS-FILE
+                               INVALID KEY
+                                   DISPLAY "ERRO AO EXCLUIR" AT 1001
+                               NOT INVALID KEY
+                                   DISPLAY "ALUNO EXCLUIDO" AT 1001
+                                   MOVE "EXCLUSAO" TO WS-OPERACAO-ATUAL
+                                   PERFORM GRAVA-AUDITORIA-PARAGRAFO
+                           END-DELETE
+                       END-IF
+               END-READ.
+
+           COPY MOVEALUN.
+
+       MOVE-REG-TO-ALUNO-PARAGRAFO.
+      *>   CAMINHO INVERSO DE MOVE-ALUNO-TO-REG-PARAGRAFO - USADO POR
+      *>   CONSULTAR/ALTERAR/EXCLUIR PARA TRAZER O REGISTRO LIDO DO
+      *>   ARQUIVO MESTRE PARA A AREA DE TRABALHO (TELA).
+               MOVE PRIMEIRO-NOME-REG    TO PRIMEIRO-NOME.
+               MOVE SOBRENOME-REG        TO SOBRENOME.
+               MOVE RG-REG               TO RG.
+               MOVE CPF-REG              TO CPF.
+               MOVE DIA-REG              TO DIA.
+               MOVE MES-REG              TO MES.
+               MOVE ANO-REG              TO ANO.
+               MOVE SALARIO-REG          TO SALARIO.
+               MOVE SALARIO-LIQUIDO-REG  TO SALARIO-LIQUIDO.
+               MOVE ENDERECO-REG         TO ENDERECO.
+               MOVE CEP-REG-ALUNO        TO CEP-ALUNO.
+               MOVE SENHA-HASH-REG       TO SENHA-HASH.
+               MOVE DATANASC-NUM TO DATANASC-EDTI.
+               MOVE SALARIO TO SALARIO-EDIT.
+               MOVE SALARIO-LIQUIDO TO SALARIO-LIQ-EDIT.
+
+       BUSCA-CEP-PARAGRAFO.
+      *>   PROCURA O CEP DIGITADO NA TABELA DE REFERENCIA CEP.DAT E,
+      *>   SE ACHAR, DEVOLVE O ENDERECO EM ENDERECO-CEP.
+               MOVE CEP-ALUNO TO CEP-CHAVE.
+               READ CEP-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ.
+
+       IMPRIME-CONTRACHEQUE-PARAGRAFO.
+      *>   IMPRIME UM CONTRACHEQUE DE UMA PAGINA POR ALUNO GRAVADO,
+      *>   COM O CALCULO DE INSS/IRRF FEITO EM CALCULA-FOLHA-PARAGRAFO.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               STRING "CONTRACHEQUE - " PRIMEIRO-NOME " " SOBRENOME
+                   DELIMITED BY SIZE INTO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               STRING "CPF: " CPF
+                   DELIMITED BY SIZE INTO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               STRING "SALARIO BRUTO.....: " SALARIO-EDIT
+                   DELIMITED BY SIZE INTO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               STRING "( - ) INSS........: " WS-INSS-EDIT
+                   DELIMITED BY SIZE INTO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               STRING "( - ) IRRF........: " WS-IRRF-EDIT
+                   DELIMITED BY SIZE INTO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               STRING "( = ) SALARIO LIQUIDO.: " SALARIO-LIQ-EDIT
+                   DELIMITED BY SIZE INTO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+               MOVE SPACES TO REG-CONTRACHEQUE.
+               WRITE REG-CONTRACHEQUE.
+
+           COPY GRAVAUDT.
+
+      *----------------------------------------------------------------*
+      *    PARAGRAFOS DE VALIDACAO (COPIADOS DAS PROC COPYBOOKS)
+      *----------------------------------------------------------------*
+           COPY VALCPF.
+           COPY VALDATA.
+           COPY FOLHA.
+           COPY VALSENHA.
