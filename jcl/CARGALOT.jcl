@@ -0,0 +1,23 @@
+//CARGALOT JOB (ACCT),'CARGA LOTE ALUNOS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* EXECUTA CARGA-LOTE-ALUNOS (CargaLote.cbl) LENDO LOTE.DAT E
+//* GRAVANDO OS REGISTROS VALIDOS EM ALUNOS.DAT. OS REJEITADOS SAO
+//* LISTADOS EM EXCECOES.TXT.
+//*
+//* AS SELECT DO PROGRAMA (ALUNOSEL.cpy E AS SELECT LOCAIS EM
+//* CargaLote.cbl) USAM ASSIGN TO COM O NOME LITERAL DO ARQUIVO
+//* (ALUNOS.DAT/LOTE.DAT/EXCECOES.TXT), NAO UM DDNAME INDIRETO -
+//* ESTE SHOP NAO USA RESOLUCAO DE DATASET VIA DD. POR ISSO OS DSN
+//* ABAIXO PRECISAM SER OS MESMOS NOMES DO ASSIGN, NAO UM DATASET
+//* MVS COM HLQ PROPRIO; SE O ASSIGN DO PROGRAMA MUDAR, ESTE JOB
+//* PRECISA MUDAR JUNTO.
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=CARGALOT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ALUNOS   DD DSN=ALUNOS.DAT,DISP=SHR
+//LOTE     DD DSN=LOTE.DAT,DISP=SHR
+//EXCECOES DD DSN=EXCECOES.TXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            RECFM=FB,LRECL=132
+//SYSOUT   DD SYSOUT=*
