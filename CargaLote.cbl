@@ -0,0 +1,214 @@
+      *================================================================*
+       IDENTIFICATION                               DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                                CARGA-LOTE-ALUNOS.
+       AUTHOR.     SAMUEL MENEZES.
+      ******************************************************************
+      *>   JOB BATCH (DISPARADO POR JCL) QUE LE UM ARQUIVO SEQUENCIAL
+      *>   DE ALUNOS NO FORMATO DO LOTE.DAT, PASSA CADA REGISTRO PELAS
+      *>   MESMAS VALIDACOES DA ENTRADA INTERATIVA (VALCPF/VALDATA) E
+      *>   GRAVA OS VALIDOS EM ALUNOS.DAT. OS REJEITADOS (CPF INVALIDO,
+      *>   DATA INVALIDA OU CHAVE DUPLICADA) VAO PARA O RELATORIO DE
+      *>   EXCECOES (EXCECOES.TXT).
+      ******************************************************************
+      ************************FIM DOCUMENTACAO**************************
+      *================================================================*
+       ENVIRONMENT                                  DIVISION.
+      *================================================================*
+         CONFIGURATION                   SECTION.
+               SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+         INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+               FILE-CONTROL.
+           COPY ALUNOSEL.
+           COPY AUDITSEL.
+               SELECT LOTE-FILE ASSIGN TO "LOTE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LOTE-STATUS.
+               SELECT EXCECOES-FILE ASSIGN TO "EXCECOES.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCECOES-STATUS.
+      *================================================================*
+       DATA                                         DIVISION.
+      *================================================================*
+         FILE                             SECTION.
+           FD  ALUNOS-FILE.
+           COPY ALUNOFD.
+
+           FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+           FD  LOTE-FILE.
+           01  LOTE-REG.
+               05 LOTE-PRIMEIRO-NOME  PIC X(30).
+               05 LOTE-SOBRENOME      PIC X(30).
+               05 LOTE-RG             PIC X(11).
+               05 LOTE-CPF            PIC 9(11).
+               05 LOTE-DIA            PIC 9(02).
+               05 LOTE-MES            PIC 9(02).
+               05 LOTE-ANO            PIC 9(04).
+               05 LOTE-SALARIO        PIC 9(10)V99.
+               05 LOTE-ENDERECO       PIC X(50).
+               05 LOTE-CEP            PIC 9(08).
+
+           FD  EXCECOES-FILE.
+           01  REG-EXCECAO PIC X(132).
+      *----------------------------------------------------------------*
+         WORKING-STORAGE                  SECTION.
+      *----------------------------------------------------------------*
+           COPY ALUNOSTS.
+           COPY ALUNOREC.
+           COPY VALCPFWS.
+           COPY VALDTWS.
+           COPY FOLHAWS.
+
+           77 WS-FIM-LOTE          PIC X(01) VALUE "N".
+               88 FIM-LOTE         VALUE "S".
+           77 WS-QTD-LIDOS         PIC 9(06) VALUE ZERO.
+           77 WS-QTD-GRAVADOS      PIC 9(06) VALUE ZERO.
+           77 WS-QTD-REJEITADOS    PIC 9(06) VALUE ZERO.
+           77 WS-MOTIVO-REJEICAO   PIC X(20) VALUE SPACES.
+           77 WS-LINHA             PIC X(132).
+           77 WS-QTD-EDIT          PIC ZZZ.ZZ9.
+           77 WS-AUDIT-STATUS      PIC X(02) VALUE SPACES.
+               88 AUDIT-OK         VALUE "00".
+           77 WS-LOTE-STATUS       PIC X(02) VALUE SPACES.
+               88 LOTE-OK          VALUE "00".
+           77 WS-EXCECOES-STATUS   PIC X(02) VALUE SPACES.
+               88 EXCECOES-OK      VALUE "00".
+           77 WS-OPERADOR-ID       PIC X(08) VALUE "BATCH".
+           77 WS-OPERACAO-ATUAL    PIC X(09) VALUE "INCLUSAO".
+      *================================================================*
+       PROCEDURE                                    DIVISION.
+      *================================================================*
+       000-INICIO-PARAGRAFO.
+               OPEN INPUT LOTE-FILE.
+               IF NOT LOTE-OK
+                   DISPLAY "ERRO AO ABRIR LOTE.DAT - STATUS "
+                       WS-LOTE-STATUS
+                   GO TO FIM-CARGA-LOTE-PARAGRAFO
+               END-IF.
+               OPEN OUTPUT EXCECOES-FILE.
+               IF NOT EXCECOES-OK
+                   DISPLAY "ERRO AO ABRIR EXCECOES.TXT - STATUS "
+                       WS-EXCECOES-STATUS
+                   CLOSE LOTE-FILE
+                   GO TO FIM-CARGA-LOTE-PARAGRAFO
+               END-IF.
+               OPEN I-O ALUNOS-FILE.
+               IF NOT ALUNOS-OK
+                   OPEN OUTPUT ALUNOS-FILE
+                   CLOSE ALUNOS-FILE
+                   OPEN I-O ALUNOS-FILE
+               END-IF.
+               OPEN EXTEND AUDIT-FILE.
+               IF NOT AUDIT-OK
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF.
+
+               MOVE "RELATORIO DE EXCECOES - CARGA-LOTE-ALUNOS"
+                   TO REG-EXCECAO.
+               WRITE REG-EXCECAO.
+
+               PERFORM UNTIL FIM-LOTE
+                   READ LOTE-FILE
+                       AT END
+                           MOVE "S" TO WS-FIM-LOTE
+                       NOT AT END
+                           PERFORM PROCESSA-REGISTRO-PARAGRAFO
+                   END-READ
+               END-PERFORM.
+
+               PERFORM IMPRIME-RESUMO-PARAGRAFO.
+
+               CLOSE LOTE-FILE.
+               CLOSE ALUNOS-FILE.
+               CLOSE AUDIT-FILE.
+               CLOSE EXCECOES-FILE.
+
+       FIM-CARGA-LOTE-PARAGRAFO.
+               STOP RUN.
+
+       PROCESSA-REGISTRO-PARAGRAFO.
+               ADD 1 TO WS-QTD-LIDOS.
+               MOVE LOTE-PRIMEIRO-NOME TO PRIMEIRO-NOME.
+               MOVE LOTE-SOBRENOME     TO SOBRENOME.
+               MOVE LOTE-RG            TO RG.
+               MOVE LOTE-CPF           TO CPF.
+               MOVE LOTE-DIA           TO DIA.
+               MOVE LOTE-MES           TO MES.
+               MOVE LOTE-ANO           TO ANO.
+               MOVE LOTE-SALARIO       TO SALARIO.
+               MOVE LOTE-ENDERECO      TO ENDERECO.
+               MOVE LOTE-CEP           TO CEP-ALUNO.
+
+               PERFORM VALIDA-CPF-PARAGRAFO.
+               IF NOT CPF-VALIDO
+                   MOVE "CPF INVALIDO" TO WS-MOTIVO-REJEICAO
+                   PERFORM GRAVA-EXCECAO-PARAGRAFO
+               ELSE
+                   PERFORM VALIDA-DATA-PARAGRAFO
+                       THRU FIM-VALIDA-DATA-PARAGRAFO
+                   IF NOT DATA-VALIDA
+                       MOVE "DATA INVALIDA" TO WS-MOTIVO-REJEICAO
+                       PERFORM GRAVA-EXCECAO-PARAGRAFO
+                   ELSE
+                       PERFORM CALCULA-FOLHA-PARAGRAFO
+                       PERFORM MOVE-ALUNO-TO-REG-PARAGRAFO
+                       WRITE ALUNO-REG
+                           INVALID KEY
+                               MOVE "CPF DUPLICADO"
+                                   TO WS-MOTIVO-REJEICAO
+                               PERFORM GRAVA-EXCECAO-PARAGRAFO
+                           NOT INVALID KEY
+                               ADD 1 TO WS-QTD-GRAVADOS
+                               PERFORM GRAVA-AUDITORIA-PARAGRAFO
+                       END-WRITE
+                   END-IF
+               END-IF.
+
+           COPY MOVEALUN.
+
+       GRAVA-EXCECAO-PARAGRAFO.
+               ADD 1 TO WS-QTD-REJEITADOS.
+               MOVE SPACES TO WS-LINHA.
+               STRING "CPF:" CPF
+                      "  " SOBRENOME
+                      "  MOTIVO:" WS-MOTIVO-REJEICAO
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-EXCECAO.
+               WRITE REG-EXCECAO.
+
+       IMPRIME-RESUMO-PARAGRAFO.
+               MOVE SPACES TO REG-EXCECAO.
+               WRITE REG-EXCECAO.
+               MOVE WS-QTD-LIDOS TO WS-QTD-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING "REGISTROS LIDOS......: " WS-QTD-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-EXCECAO.
+               WRITE REG-EXCECAO.
+               MOVE WS-QTD-GRAVADOS TO WS-QTD-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING "REGISTROS GRAVADOS...: " WS-QTD-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-EXCECAO.
+               WRITE REG-EXCECAO.
+               MOVE WS-QTD-REJEITADOS TO WS-QTD-EDIT.
+               MOVE SPACES TO WS-LINHA.
+               STRING "REGISTROS REJEITADOS.: " WS-QTD-EDIT
+                   DELIMITED BY SIZE INTO WS-LINHA.
+               MOVE WS-LINHA TO REG-EXCECAO.
+               WRITE REG-EXCECAO.
+
+      *----------------------------------------------------------------*
+      *    PARAGRAFOS DE VALIDACAO (COPIADOS DAS PROC COPYBOOKS)
+      *----------------------------------------------------------------*
+           COPY VALCPF.
+           COPY VALDATA.
+           COPY FOLHA.
+           COPY GRAVAUDT.
